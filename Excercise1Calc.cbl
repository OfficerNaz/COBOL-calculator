@@ -0,0 +1,69 @@
+       Identification Division.
+       program-id. Excercise1Calc as "Excercise1Calc".
+       Author.     Naz Sassine.
+       Installation. Desktop.
+       Date-written. 2022-05-27.
+       Date-compiled. 2022-05-27.
+       Security. None.
+
+      * Single-transaction calculator, callable from a driver/control
+      * program that has a calculation to make without staging a
+      * DataIn.dat record for the Excercise1 batch job.
+
+       environment division.
+       configuration section.
+       source-computer. Desktop.
+       object-computer. Desktop.
+
+       Data Division.
+       working-storage section.
+
+       Linkage Section.
+       COPY CBCALLP.
+
+       Procedure Division Using LS-CALL-PARMS.
+       001-Main Section.
+       001-Begin.
+           perform 080-single-calculation
+           goback.
+
+       080-single-calculation Section.
+       080-Begin.
+           evaluate LS-OPERATION-CODE
+               when "+"
+                   add LS-OPERAND-1 to LS-OPERAND-2
+                       giving LS-RESULT
+                       on size error
+                           set LS-RETURN-SIZE-ERROR to true
+                       not on size error
+                           set LS-RETURN-OK to true
+                   end-add
+               when "-"
+                   subtract LS-OPERAND-2 from LS-OPERAND-1
+                       giving LS-RESULT
+                       on size error
+                           set LS-RETURN-SIZE-ERROR to true
+                       not on size error
+                           set LS-RETURN-OK to true
+                   end-subtract
+               when "*"
+                   multiply LS-OPERAND-1 by LS-OPERAND-2
+                       giving LS-RESULT
+                       on size error
+                           set LS-RETURN-SIZE-ERROR to true
+                       not on size error
+                           set LS-RETURN-OK to true
+                   end-multiply
+               when "/"
+                   divide LS-OPERAND-1 by LS-OPERAND-2
+                       giving LS-RESULT
+                       on size error
+                           set LS-RETURN-SIZE-ERROR to true
+                       not on size error
+                           set LS-RETURN-OK to true
+                   end-divide
+               when other
+                   set LS-RETURN-BAD-OPCODE to true
+           end-evaluate.
+
+       End program Excercise1Calc.
