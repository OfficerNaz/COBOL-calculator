@@ -12,36 +12,442 @@
        object-computer. Desktop.
        Input-Output Section.
        File-Control.
-           Select InFile assign "C:\DataFiles\DataIn.dat".
-           Select OutFile assign "C:\DataFiles\DataOut.dat".
+           Select InFile assign "C:\DataFiles\DataIn.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is IN-TRANSACTION-ID
+               file status is WS-InFile-Status.
+           Select OutFile assign "C:\DataFiles\DataOut.dat"
+               organization is indexed
+               access mode is dynamic
+               record key is OUT-TRANSACTION-ID
+               file status is WS-OutFile-Status.
+           Select CtlTotalsFile assign "C:\DataFiles\CtlTotals.dat".
+           Select RejectFile assign "C:\DataFiles\DataReject.dat".
+           Select ExceptionFile assign "C:\DataFiles\Except.dat".
+           Select RestartFile assign "C:\DataFiles\Restart.dat"
+               file status is WS-Restart-Status.
+           Select AuditOut assign "C:\DataFiles\AuditOut.dat".
+           Select ReportOut assign "C:\DataFiles\CalcReport.dat".
 
        Data Division.
        File Section.
        fd InFile.
-       01 infile-record pic x(80).
+       COPY CBINFILE.
        fd OutFile.
-       01 outfile-record pic x(100).
-       
+       COPY CBOUTFIL.
+       fd CtlTotalsFile.
+       COPY CBCTLTOT.
+       fd RejectFile.
+       COPY CBREJECT.
+       fd ExceptionFile.
+       COPY CBEXCPT.
+       fd RestartFile.
+       COPY CBRESRT.
+       fd AuditOut.
+       COPY CBAUDIT.
+       fd ReportOut.
+       COPY CBRPTLN.
+
        working-storage section.
        01 Work-field pic x(20).
-       01 Counter-field pic x99.
-       
-       Linkage Section.
-       01 ls-field pic x(10).
-       
+       01 Counter-field pic 9(7) value zero.
+       01 WS-Control-Counts.
+           05 WS-Records-Written pic 9(7) value zero.
+           05 WS-Records-Rejected pic 9(7) value zero.
+       01 WS-Switches.
+           05 WS-EOF-Switch pic x value "N".
+               88 End-Of-InFile value "Y".
+           05 WS-Validation-Switch pic x value "Y".
+               88 WS-Input-Valid value "Y".
+               88 WS-Input-Invalid value "N".
+       01 WS-File-Status.
+           05 WS-InFile-Status pic X(2) value "00".
+               88 WS-InFile-OK value "00".
+               88 WS-InFile-EOF value "10".
+           05 WS-OutFile-Status pic X(2) value "00".
+               88 WS-OutFile-OK value "00".
+       01 WS-Restart-Fields.
+           05 WS-Restart-Status pic X(2) value "00".
+               88 WS-Restart-OK value "00".
+           05 WS-Restart-Mode-Switch pic X value "N".
+               88 WS-Restart-Mode value "Y".
+           05 WS-Checkpoint-Interval pic 9(7) value 1000.
+           05 WS-Checkpoint-Start-Point pic 9(7) value zero.
+           05 WS-Skip-Count pic 9(7) value zero.
+           05 WS-Checkpoint-Quotient pic 9(7) value zero.
+           05 WS-Checkpoint-Remainder pic 9(7) value zero.
+       01 WS-Audit-Fields.
+           05 WS-Job-Id pic X(8) value "EXCJOB01".
+           05 WS-User-Id pic X(8) value spaces.
+       01 WS-Report-Fields.
+           05 WS-Report-Line-Count pic 9(2) value zero.
+           05 WS-Report-Lines-Per-Page pic 9(2) value 20.
+           05 WS-Report-Page-Number pic 9(3) value zero.
+           05 WS-Report-Run-Date pic 9(8) value zero.
+           05 WS-Report-Total-Count pic 9(7) value zero.
+           05 WS-Report-Total-Result pic S9(9)V99 value zero.
+
        Procedure Division.
        001-Main Section.
        001-Begin.
-           open input infile
-           open output outfile
-           perform 010-read-write
-           close infile outfile
+           perform 090-batch-mainline
            stop run.
+
+       090-batch-mainline Section.
+       090-Begin.
+           accept WS-User-Id from environment "USER"
+           perform 002-check-restart
+           if WS-Checkpoint-Start-Point > zero
+               set WS-Restart-Mode to true
+               move WS-Checkpoint-Start-Point to Counter-field
+           end-if
+           if WS-Restart-Mode
+               open extend exceptionfile
+           else
+               open output exceptionfile
+           end-if
+           open input infile
+           if not WS-InFile-OK
+               move "090-BEGIN" to EXC-PARAGRAPH
+               move "INFILE" to EXC-FILE-ID
+               move WS-InFile-Status to EXC-STATUS-CODE
+               perform 050-write-exception
+               close exceptionfile
+               move 16 to return-code
+               stop run
+           end-if
+           if WS-Restart-Mode
+               perform 006-skip-record
+                   until WS-Skip-Count >= WS-Checkpoint-Start-Point
+                       or End-Of-InFile
+           end-if
+           if WS-Restart-Mode
+               open i-o outfile
+           else
+               open output outfile
+           end-if
+           if not WS-OutFile-OK
+               move "090-BEGIN" to EXC-PARAGRAPH
+               move "OUTFILE" to EXC-FILE-ID
+               move WS-OutFile-Status to EXC-STATUS-CODE
+               perform 050-write-exception
+               close infile exceptionfile
+               move 16 to return-code
+               stop run
+           end-if
+           if WS-Restart-Mode
+               open extend ctltotalsfile
+               open extend rejectfile
+               open extend auditout
+               open extend reportout
+           else
+               open output ctltotalsfile
+               open output rejectfile
+               open output auditout
+               open output reportout
+           end-if
+           accept WS-Report-Run-Date from date yyyymmdd
+           perform 100-print-headline
+           perform 010-read-write until End-Of-InFile
+           perform 030-write-control-totals
+           perform 120-print-report-totals
+           perform 070-clear-checkpoint
+           close infile outfile ctltotalsfile rejectfile exceptionfile
+                 auditout reportout.
+
+       002-check-restart Section.
+       002-Begin.
+           open input restartfile
+           if WS-Restart-OK
+               read restartfile
+                   at end
+                       move zero to WS-Checkpoint-Start-Point
+                   not at end
+                       move RST-LAST-CHECKPOINT to
+                           WS-Checkpoint-Start-Point
+                       move RST-RECORDS-WRITTEN to
+                           WS-Records-Written
+                       move RST-RECORDS-REJECTED to
+                           WS-Records-Rejected
+                       move RST-REPORT-TOTAL-COUNT to
+                           WS-Report-Total-Count
+                       move RST-REPORT-TOTAL-RESULT to
+                           WS-Report-Total-Result
+               end-read
+               close restartfile
+           else
+               move zero to WS-Checkpoint-Start-Point
+           end-if.
+
+       006-skip-record Section.
+       006-Begin.
+           read infile next record
+               at end
+                   set End-Of-InFile to true
+               not at end
+                   add 1 to WS-Skip-Count
+           end-read.
        010-read-write Section.
        010-Begin.
-           read infile
-           move infile-record to outfile-record
-           write outfile-record
-           display outfile-record.
+           read infile next record
+               at end
+                   set End-Of-InFile to true
+               not at end
+                   if not WS-InFile-OK and not WS-InFile-EOF
+                       move "010-READ-WRITE" to EXC-PARAGRAPH
+                       move "INFILE" to EXC-FILE-ID
+                       move WS-InFile-Status to EXC-STATUS-CODE
+                       perform 050-write-exception
+                   end-if
+                   add 1 to Counter-field
+                   perform 015-validate-input
+                   if WS-Input-Valid
+                       move IN-TRANSACTION-ID to OUT-TRANSACTION-ID
+                       move IN-OPERAND-1 to OUT-OPERAND-1
+                       move IN-OPERATOR to OUT-OPERATOR
+                       move IN-OPERAND-2 to OUT-OPERAND-2
+                       perform 020-compute-result
+                       if OUT-STATUS-ERROR
+                           move "05" to REJ-REASON-CODE
+                           move "ARITHMETIC ERROR" to REJ-REASON-TEXT
+                           perform 040-reject-write
+                       else
+                           write outfile-record
+                           if WS-OutFile-OK
+                               add 1 to WS-Records-Written
+                               display outfile-record
+                               perform 095-write-audit-record
+                               perform 110-print-detail-line
+                           else
+                               move "010-READ-WRITE" to EXC-PARAGRAPH
+                               move "OUTFILE" to EXC-FILE-ID
+                               move WS-OutFile-Status to EXC-STATUS-CODE
+                               perform 050-write-exception
+                               move "04" to REJ-REASON-CODE
+                               move "OUTFILE WRITE FAILED" to
+                                   REJ-REASON-TEXT
+                               perform 040-reject-write
+                           end-if
+                       end-if
+                   else
+                       perform 040-reject-write
+                   end-if
+                   perform 060-write-checkpoint-if-due
+           end-read.
+
+       015-validate-input Section.
+       015-Begin.
+           set WS-Input-Valid to true
+           evaluate true
+               when IN-OPERAND-1 not numeric
+                   set WS-Input-Invalid to true
+                   move "01" to REJ-REASON-CODE
+                   move "OPERAND 1 NOT NUMERIC" to REJ-REASON-TEXT
+               when IN-OPERAND-2 not numeric
+                   set WS-Input-Invalid to true
+                   move "02" to REJ-REASON-CODE
+                   move "OPERAND 2 NOT NUMERIC" to REJ-REASON-TEXT
+               when IN-OPERATOR not = "+" and
+                    IN-OPERATOR not = "-" and
+                    IN-OPERATOR not = "*" and
+                    IN-OPERATOR not = "/"
+                   set WS-Input-Invalid to true
+                   move "03" to REJ-REASON-CODE
+                   move "INVALID OPERATOR CODE" to REJ-REASON-TEXT
+           end-evaluate.
+
+       020-compute-result Section.
+       020-Begin.
+           evaluate OUT-OPERATOR
+               when "+"
+                   add OUT-OPERAND-1 to OUT-OPERAND-2
+                       giving OUT-RESULT
+                       on size error
+                           set OUT-STATUS-ERROR to true
+                       not on size error
+                           set OUT-STATUS-OK to true
+                   end-add
+               when "-"
+                   subtract OUT-OPERAND-2 from OUT-OPERAND-1
+                       giving OUT-RESULT
+                       on size error
+                           set OUT-STATUS-ERROR to true
+                       not on size error
+                           set OUT-STATUS-OK to true
+                   end-subtract
+               when "*"
+                   multiply OUT-OPERAND-1 by OUT-OPERAND-2
+                       giving OUT-RESULT
+                       on size error
+                           set OUT-STATUS-ERROR to true
+                       not on size error
+                           set OUT-STATUS-OK to true
+                   end-multiply
+               when "/"
+                   divide OUT-OPERAND-1 by OUT-OPERAND-2
+                       giving OUT-RESULT
+                       on size error
+                           set OUT-STATUS-ERROR to true
+                       not on size error
+                           set OUT-STATUS-OK to true
+                   end-divide
+               when other
+                   set OUT-STATUS-ERROR to true
+           end-evaluate.
+
+       030-write-control-totals Section.
+       030-Begin.
+           move "RECORDS READ" to CTL-LABEL
+           move Counter-field to CTL-COUNT
+           write ctl-totals-record
+
+           move "RECORDS WRITTEN" to CTL-LABEL
+           move WS-Records-Written to CTL-COUNT
+           write ctl-totals-record
+
+           move "RECORDS REJECTED" to CTL-LABEL
+           move WS-Records-Rejected to CTL-COUNT
+           write ctl-totals-record.
+
+       040-reject-write Section.
+       040-Begin.
+           move infile-record to REJ-RAW-INPUT
+           write reject-record
+           add 1 to WS-Records-Rejected
+           perform 096-write-reject-audit-record.
+
+       050-write-exception Section.
+       050-Begin.
+           accept EXC-DATE from date yyyymmdd
+           accept EXC-TIME from time
+           write exception-record.
+
+       060-write-checkpoint-if-due Section.
+       060-Begin.
+           divide Counter-field by WS-Checkpoint-Interval
+               giving WS-Checkpoint-Quotient
+               remainder WS-Checkpoint-Remainder
+           if WS-Checkpoint-Remainder = zero
+               perform 065-write-restart-record
+           end-if.
+
+       065-write-restart-record Section.
+       065-Begin.
+           open output restartfile
+           move Counter-field to RST-LAST-CHECKPOINT
+           move WS-Records-Written to RST-RECORDS-WRITTEN
+           move WS-Records-Rejected to RST-RECORDS-REJECTED
+           move WS-Report-Total-Count to RST-REPORT-TOTAL-COUNT
+           move WS-Report-Total-Result to RST-REPORT-TOTAL-RESULT
+           write restart-record
+           close restartfile.
+
+       070-clear-checkpoint Section.
+       070-Begin.
+           open output restartfile
+           move zero to RST-LAST-CHECKPOINT
+           move zero to RST-RECORDS-WRITTEN
+           move zero to RST-RECORDS-REJECTED
+           move zero to RST-REPORT-TOTAL-COUNT
+           move zero to RST-REPORT-TOTAL-RESULT
+           write restart-record
+           close restartfile.
+
+       095-write-audit-record Section.
+       095-Begin.
+           move OUT-TRANSACTION-ID to AUD-TRANSACTION-ID
+           move OUT-OPERAND-1 to AUD-OPERAND-1
+           move OUT-OPERATOR to AUD-OPERATOR
+           move OUT-OPERAND-2 to AUD-OPERAND-2
+           move OUT-RESULT to AUD-RESULT
+           move spaces to AUD-REJECT-REASON
+           accept AUD-RUN-DATE from date yyyymmdd
+           accept AUD-RUN-TIME from time
+           move WS-Job-Id to AUD-JOB-ID
+           move WS-User-Id to AUD-USER-ID
+           write audit-record.
+
+       096-write-reject-audit-record Section.
+       096-Begin.
+           move IN-TRANSACTION-ID to AUD-TRANSACTION-ID
+           move IN-OPERAND-1 to AUD-OPERAND-1
+           move IN-OPERATOR to AUD-OPERATOR
+           move IN-OPERAND-2 to AUD-OPERAND-2
+           move zero to AUD-RESULT
+           move REJ-REASON-CODE to AUD-REJECT-REASON
+           accept AUD-RUN-DATE from date yyyymmdd
+           accept AUD-RUN-TIME from time
+           move WS-Job-Id to AUD-JOB-ID
+           move WS-User-Id to AUD-USER-ID
+           write audit-record.
+
+       100-print-headline Section.
+       100-Begin.
+           add 1 to WS-Report-Page-Number
+           move spaces to report-line
+           move "CALCULATOR TRANSACTION REPORT" to RPT-HDR-TITLE
+           move "RUN DATE:" to RPT-HDR-DATE-LIT
+           move WS-Report-Run-Date to RPT-HDR-DATE
+           move "PAGE: " to RPT-HDR-PAGE-LIT
+           move WS-Report-Page-Number to RPT-HDR-PAGE
+           write report-line
+           move spaces to report-line
+           write report-line
+           perform 105-print-column-headings
+           move zero to WS-Report-Line-Count.
+
+       105-print-column-headings Section.
+       105-Begin.
+           move spaces to report-line
+           move "TRANS-ID" to Work-field
+           move Work-field to RPT-COL-TRANS
+           move "OPERAND-1" to Work-field
+           move Work-field to RPT-COL-OP1
+           move "OP" to RPT-COL-OPTOR
+           move "OPERAND-2" to Work-field
+           move Work-field to RPT-COL-OP2
+           move "RESULT" to Work-field
+           move Work-field to RPT-COL-RESULT
+           write report-line
+           move spaces to report-line
+           write report-line.
+
+       110-print-detail-line Section.
+       110-Begin.
+           if WS-Report-Line-Count >= WS-Report-Lines-Per-Page
+               perform 100-print-headline
+           end-if
+           move spaces to report-line
+           move OUT-TRANSACTION-ID to RPT-DET-TRANS-ID
+           move OUT-OPERAND-1 to RPT-DET-OPERAND-1
+           move OUT-OPERATOR to RPT-DET-OPERATOR
+           move OUT-OPERAND-2 to RPT-DET-OPERAND-2
+           move OUT-RESULT to RPT-DET-RESULT
+           write report-line
+           add 1 to WS-Report-Line-Count
+           add 1 to WS-Report-Total-Count
+           add OUT-RESULT to WS-Report-Total-Result
+               on size error
+                   move "110-PRINT-DETAIL" to EXC-PARAGRAPH
+                   move "REPORTOUT" to EXC-FILE-ID
+                   move "99" to EXC-STATUS-CODE
+                   perform 050-write-exception
+           end-add.
+
+       120-print-report-totals Section.
+       120-Begin.
+           move spaces to report-line
+           write report-line
+           move "TOTAL TRANSACTIONS PROCESSED:" to RPT-TOT-LABEL
+           move WS-Report-Total-Count to RPT-TOT-COUNT
+           move "TOTAL OF RESULTS:" to RPT-TOT-RESULT-LABEL
+           move WS-Report-Total-Result to RPT-TOT-RESULT
+           write report-line
+           move spaces to Work-field
+           string "REPORT PAGES: " delimited by size
+                  WS-Report-Page-Number delimited by size
+               into Work-field
+           display Work-field.
 
        End program Excercise1.
