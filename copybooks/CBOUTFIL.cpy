@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    Copybook  : CBOUTFIL
+      *    Purpose   : OutFile record - transaction-id key, original
+      *                operands/operator plus the computed result and
+      *                a status code.
+      ******************************************************************
+       01  OUTFILE-RECORD.
+           05  OUT-TRANSACTION-ID  pic X(10).
+           05  OUT-OPERAND-1       pic S9(7)V99.
+           05  OUT-OPERATOR        pic X(1).
+           05  OUT-OPERAND-2       pic S9(7)V99.
+           05  OUT-RESULT          pic S9(9)V99.
+           05  OUT-STATUS          pic X(1).
+               88  OUT-STATUS-OK       value "S".
+               88  OUT-STATUS-ERROR    value "E".
+           05  FILLER              pic X(58).
