@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    Copybook  : CBEXCPT
+      *    Purpose   : Exception/error report line - logged whenever
+      *                an OPEN/READ/WRITE returns other than a clean
+      *                file status.
+      ******************************************************************
+       01  EXCEPTION-RECORD.
+           05  EXC-DATE            pic 9(8).
+           05  EXC-TIME            pic 9(8).
+           05  EXC-PARAGRAPH       pic X(20).
+           05  EXC-FILE-ID         pic X(10).
+           05  EXC-STATUS-CODE     pic X(2).
+           05  FILLER              pic X(29).
