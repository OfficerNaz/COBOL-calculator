@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    Copybook  : CBRESRT
+      *    Purpose   : Restart/checkpoint record - the count of
+      *                InFile records already processed, the
+      *                records-written/records-rejected control
+      *                totals, and the report-page running totals,
+      *                as of the last checkpoint taken.
+      ******************************************************************
+       01  RESTART-RECORD.
+           05  RST-LAST-CHECKPOINT pic 9(7).
+           05  RST-RECORDS-WRITTEN pic 9(7).
+           05  RST-RECORDS-REJECTED pic 9(7).
+           05  RST-REPORT-TOTAL-COUNT pic 9(7).
+           05  RST-REPORT-TOTAL-RESULT pic S9(9)V99.
+           05  FILLER              pic X(41).
