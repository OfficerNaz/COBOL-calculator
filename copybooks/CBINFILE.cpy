@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    Copybook  : CBINFILE
+      *    Purpose   : InFile transaction record - transaction-id key,
+      *                two operands and an operator code for the
+      *                calculator.
+      ******************************************************************
+       01  INFILE-RECORD.
+           05  IN-TRANSACTION-ID   pic X(10).
+           05  IN-OPERAND-1        pic S9(7)V99.
+           05  IN-OPERATOR         pic X(1).
+           05  IN-OPERAND-2        pic S9(7)V99.
+           05  FILLER              pic X(51).
