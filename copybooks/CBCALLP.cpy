@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    Copybook  : CBCALLP
+      *    Purpose   : Call parameter list for the single-calculation
+      *                subprogram - operation code, the two operands,
+      *                the computed result and a return code.
+      ******************************************************************
+       01  LS-CALL-PARMS.
+           05  LS-OPERATION-CODE   pic X(1).
+           05  LS-OPERAND-1        pic S9(7)V99.
+           05  LS-OPERAND-2        pic S9(7)V99.
+           05  LS-RESULT           pic S9(9)V99.
+           05  LS-RETURN-CODE      pic 9(2).
+               88  LS-RETURN-OK             value 00.
+               88  LS-RETURN-BAD-OPCODE     value 10.
+               88  LS-RETURN-SIZE-ERROR     value 20.
