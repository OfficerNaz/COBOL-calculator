@@ -0,0 +1,20 @@
+      ******************************************************************
+      *    Copybook  : CBAUDIT
+      *    Purpose   : Audit-trail record - transaction-id, the input
+      *                operands, the computed result (or reject
+      *                reason, for a rejected transaction), a
+      *                run-date/time stamp and the job/user id, for
+      *                every record processed.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TRANSACTION-ID  pic X(10).
+           05  AUD-OPERAND-1       pic S9(7)V99.
+           05  AUD-OPERATOR        pic X(1).
+           05  AUD-OPERAND-2       pic S9(7)V99.
+           05  AUD-RESULT          pic S9(9)V99.
+           05  AUD-REJECT-REASON   pic X(02).
+           05  AUD-RUN-DATE        pic 9(8).
+           05  AUD-RUN-TIME        pic 9(8).
+           05  AUD-JOB-ID          pic X(8).
+           05  AUD-USER-ID         pic X(8).
+           05  FILLER              pic X(06).
