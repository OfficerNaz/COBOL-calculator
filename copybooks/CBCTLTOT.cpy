@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    Copybook  : CBCTLTOT
+      *    Purpose   : End-of-job control-totals report line.
+      ******************************************************************
+       01  CTL-TOTALS-RECORD.
+           05  CTL-LABEL           pic X(20).
+           05  CTL-COUNT           pic Z,ZZZ,ZZ9.
+           05  FILLER              pic X(51).
