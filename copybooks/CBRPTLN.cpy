@@ -0,0 +1,45 @@
+      ******************************************************************
+      *    Copybook  : CBRPTLN
+      *    Purpose   : Print line for the paginated calculator report,
+      *                with alternate views for the page headline,
+      *                the column headings, a detail line and the
+      *                report totals.
+      ******************************************************************
+       01  REPORT-LINE                pic X(132).
+
+       01  RPT-HEADLINE REDEFINES REPORT-LINE.
+           05  RPT-HDR-TITLE           pic X(30).
+           05  FILLER                  pic X(05).
+           05  RPT-HDR-DATE-LIT        pic X(09).
+           05  RPT-HDR-DATE            pic 9(08).
+           05  FILLER                  pic X(05).
+           05  RPT-HDR-PAGE-LIT        pic X(06).
+           05  RPT-HDR-PAGE            pic ZZ9.
+           05  FILLER                  pic X(66).
+
+       01  RPT-COLUMN-HDR REDEFINES REPORT-LINE.
+           05  RPT-COL-TRANS           pic X(15).
+           05  RPT-COL-OP1             pic X(15).
+           05  RPT-COL-OPTOR           pic X(10).
+           05  RPT-COL-OP2             pic X(15).
+           05  RPT-COL-RESULT          pic X(15).
+           05  FILLER                  pic X(62).
+
+       01  RPT-DETAIL-LINE REDEFINES REPORT-LINE.
+           05  RPT-DET-TRANS-ID        pic X(15).
+           05  RPT-DET-OPERAND-1       pic -(7)9.99.
+           05  FILLER                  pic X(04).
+           05  RPT-DET-OPERATOR        pic X(02).
+           05  FILLER                  pic X(04).
+           05  RPT-DET-OPERAND-2       pic -(7)9.99.
+           05  FILLER                  pic X(04).
+           05  RPT-DET-RESULT          pic -(9)9.99.
+           05  FILLER                  pic X(68).
+
+       01  RPT-TOTAL-LINE REDEFINES REPORT-LINE.
+           05  RPT-TOT-LABEL           pic X(30).
+           05  RPT-TOT-COUNT           pic Z,ZZZ,ZZ9.
+           05  FILLER                  pic X(10).
+           05  RPT-TOT-RESULT-LABEL    pic X(20).
+           05  RPT-TOT-RESULT          pic -(9)9.99.
+           05  FILLER                  pic X(50).
