@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    Copybook  : CBREJECT
+      *    Purpose   : Reject record - raw input plus a reason code
+      *                for transactions that fail validation.
+      ******************************************************************
+       01  REJECT-RECORD.
+           05  REJ-RAW-INPUT       pic X(80).
+           05  REJ-REASON-CODE     pic X(2).
+               88  REJ-REASON-BAD-OPERAND-1    value "01".
+               88  REJ-REASON-BAD-OPERAND-2    value "02".
+               88  REJ-REASON-BAD-OPERATOR     value "03".
+               88  REJ-REASON-WRITE-FAILED     value "04".
+               88  REJ-REASON-ARITHMETIC-ERROR value "05".
+           05  REJ-REASON-TEXT     pic X(30).
